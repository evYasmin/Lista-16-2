@@ -27,6 +27,32 @@
            lock mode is automatic
            relative is ws-rk-arqEstados
            file status is ws-fs-arqEstados.
+
+      *> Cadastro persistente de jogadores (placar acumulado entre sess�es)
+           select cadastroJogadores assign to "cadastroJogadoresRel.txt"
+           organization is relative
+           access mode is dynamic
+           lock mode is automatic
+           relative is ws-rk-cadJog
+           file status is ws-fs-cadJog.
+
+      *> Arquivo de auditoria dos resultados finais de cada sess�o
+           select relatorioFinal assign to "relatorioFinalRel.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relFinal.
+
+      *> Exportacao em CSV das colocacoes finais, para a planilha de premiacao
+           select relatorioFinalCsv assign to "relatorioFinalRel.csv"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relFinalCsv.
+
+      *> Arquivo com o gabarito de respostas, usado no modo lote (sem operador)
+           select respostasLote assign to "respostasLoteRel.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-respLote.
       *>______________________________________________________________________________
        *>select adiona nome ao arquivo> assing vai estar assossiando o arquivo fisico.
        *> forma de como sao organizados os dados.
@@ -49,6 +75,22 @@
            05 fd-estado                            pic x(25).
            05 fd-capital                           pic x(25).
 
+       fd cadastroJogadores.
+       01 fd-cadJog.
+           05 fd-cadJog-nome                       pic x(25).
+           05 fd-cadJog-pontos                     pic 9(04).
+           05 fd-cadJog-ativo-sessao               pic x(01).
+           05 fd-cadJog-pontos-sessao              pic 9(04).
+
+       fd relatorioFinal.
+       01 fd-relFinal                              pic x(80).
+
+       fd relatorioFinalCsv.
+       01 fd-relFinalCsv                           pic x(80).
+
+       fd respostasLote.
+       01 fd-respLote                              pic x(25).
+
 
 
       *>----Variaveis de trabalho
@@ -57,31 +99,123 @@
        77 ws-rk-arqEstados                         pic 9(02).
        77 ws-fs-arqEstados                         pic 9(02).
 
+       77 ws-rk-cadJog                             pic 9(02).
+       77 ws-fs-cadJog                             pic 9(02).
+
+       77 ws-fs-relFinal                           pic 9(02).
+       77 ws-fs-relFinalCsv                        pic 9(02).
+       77 ws-fs-respLote                           pic 9(02).
+       77 ws-respLote-aberto                       pic x(01) value space.
+       77 ws-lote-concluido                        pic x(01) value space.
+       77 ws-colocacao                             pic 9(02).
+       77 ws-pausa-tecla                           pic x(01).
+
+       01 ws-data-hoje.
+          05 ws-data-hoje-aaaa                     pic 9(04).
+          05 ws-data-hoje-mm                       pic 9(02).
+          05 ws-data-hoje-dd                       pic 9(02).
+
+       01 ws-linha-relFinal.
+          05 ws-lrf-dd                              pic 9(02).
+          05 filler                                 pic x(01) value "/".
+          05 ws-lrf-mm                               pic 9(02).
+          05 filler                                 pic x(01) value "/".
+          05 ws-lrf-aaaa                             pic 9(04).
+          05 filler                                 pic x(01) value ";".
+          05 ws-lrf-colocacao                        pic 9(02).
+          05 filler                                 pic x(01) value ";".
+          05 ws-lrf-nome                             pic x(25).
+          05 filler                                 pic x(01) value ";".
+          05 ws-lrf-pontos                           pic 9(04).
+
        01  ws-estados occurs 26.
            05 ws-estado                            pic x(25).
            05 ws-capital                           pic x(25).
 
-       01 ws-jogadores occurs 4.
+      *>    copia de ws-estado sem acentuacao, usada so para comparar com
+      *>    a lista oficial em RECONCILIAR-ESTADOS (a lista oficial esta
+      *>    sem acentos; arqEstadosRel.txt pode vir com ou sem acentos,
+      *>    dependendo de como foi digitado/gerado)
+       01  ws-estados-normalizados occurs 26       pic x(25).
+
+      *>----Lista oficial dos 26 estados brasileiros, usada para reconciliar
+      *>    o conteudo de arqEstadosRel.txt na inicializacao
+       01 ws-estados-oficiais-lista.
+           05 filler                               pic x(25) value "Acre".
+           05 filler                               pic x(25) value "Alagoas".
+           05 filler                               pic x(25) value "Amapa".
+           05 filler                               pic x(25) value "Amazonas".
+           05 filler                               pic x(25) value "Bahia".
+           05 filler                               pic x(25) value "Ceara".
+           05 filler                               pic x(25) value "Espirito Santo".
+           05 filler                               pic x(25) value "Goias".
+           05 filler                               pic x(25) value "Maranhao".
+           05 filler                               pic x(25) value "Mato Grosso".
+           05 filler                               pic x(25) value "Mato Grosso do Sul".
+           05 filler                               pic x(25) value "Minas Gerais".
+           05 filler                               pic x(25) value "Para".
+           05 filler                               pic x(25) value "Paraiba".
+           05 filler                               pic x(25) value "Parana".
+           05 filler                               pic x(25) value "Pernambuco".
+           05 filler                               pic x(25) value "Piaui".
+           05 filler                               pic x(25) value "Rio de Janeiro".
+           05 filler                               pic x(25) value "Rio Grande do Norte".
+           05 filler                               pic x(25) value "Rio Grande do Sul".
+           05 filler                               pic x(25) value "Rondonia".
+           05 filler                               pic x(25) value "Roraima".
+           05 filler                               pic x(25) value "Santa Catarina".
+           05 filler                               pic x(25) value "Sao Paulo".
+           05 filler                               pic x(25) value "Sergipe".
+           05 filler                               pic x(25) value "Tocantins".
+
+       01 ws-estados-oficiais redefines ws-estados-oficiais-lista
+                                                    occurs 26 pic x(25).
+
+       77 ws-ind-oficial                           pic 9(02).
+       77 ws-qtd-problemas                         pic 9(02).
+
+       77 ws-flag-achou                            pic x(01).
+          88 achou                                 value "1".
+          88 nao-achou                             value space.
+
+       77 ws-max-jogadores                         pic 9(02) value 20.
+
+      *>    ws-pontos e o placar vitalicio (acumulado entre sessoes, persistido
+      *>    em cadastroJogadores); ws-ativo-sessao/ws-pontos-sessao controlam
+      *>    apenas a sessao (dia) atual: quem de fato jogou hoje e quantos
+      *>    pontos fez hoje, para o relatorio/CSV refletirem o torneio do dia
+      *>    e nao o hall da fama inteiro
+       01 ws-jogadores occurs 20.
           05 ws-nome-jog                           pic x(25).
-          05 ws-pontos                             pic 9(02) value zero.
+          05 ws-pontos                             pic 9(04) value zero.
+          05 ws-ativo-sessao                       pic x(01) value space.
+          05 ws-pontos-sessao                      pic 9(04) value zero.
 
        01 ws-jogadores-aux.
           05 ws-nome-jog-aux                       pic x(25).
-          05 ws-pontos-aux                         pic 9(02) value zero.
+          05 ws-pontos-aux                         pic 9(04) value zero.
+          05 ws-ativo-sessao-aux                   pic x(01) value space.
+          05 ws-pontos-sessao-aux                  pic 9(04) value zero.
 
        01 ws-indices.
           05 ws-ind-est                            pic 9(02).
-          05 ws-ind-jog                            pic 9(01).
+          05 ws-ind-jog                            pic 9(02).
+          05 ws-ind-busca                          pic 9(02).
+          05 ws-ind-rel                            pic 9(02).
+          05 ws-lin-rel                            pic 9(02).
 
        01 ws-tela-menu.
           05 ws-cadastro-jogadores                 pic x(01).
           05 ws-jogar                              pic x(01).
+          05 ws-modo-invertido                     pic x(01).
+          05 ws-modo-lote                          pic x(01).
 
 
        01 ws-tela-jogo.
           05 ws-capital-jog                        pic x(25).
           05 ws-estado-sorteado                    pic x(25).
-          05 ws-pontos-jogador                     pic 9(02).
+          05 ws-pontos-jogador                     pic 9(04).
+          05 ws-pergunta-jog                       pic x(33).
 
 
        01 ws-uso-comum.
@@ -104,6 +238,30 @@
           88  trocou                               value "1".
           88  nao_trocou                           value "5".
 
+      *>----Controle do sorteio de estados (garante as 26 sem repeticao por jogo)
+       77 ws-qtd-sorteados                         pic 9(02) value zero.
+       01 ws-estado-usado occurs 26                pic x(01) value space.
+
+      *>----Controle do tempo de resposta, para bonificar respostas rapidas
+       77 ws-limite-resposta-rapida                pic 9(02) value 5.
+
+       01 ws-hora-resposta.
+          05 ws-hora-ini                           pic 9(08).
+          05 ws-hora-ini-detalhe redefines ws-hora-ini.
+             10 ws-hi-hh                           pic 9(02).
+             10 ws-hi-mm                           pic 9(02).
+             10 ws-hi-ss                           pic 9(02).
+             10 ws-hi-cc                           pic 9(02).
+          05 ws-hora-fim                           pic 9(08).
+          05 ws-hora-fim-detalhe redefines ws-hora-fim.
+             10 ws-hf-hh                           pic 9(02).
+             10 ws-hf-mm                           pic 9(02).
+             10 ws-hf-ss                           pic 9(02).
+             10 ws-hf-cc                           pic 9(02).
+          05 ws-segundos-ini                       pic 9(05).
+          05 ws-segundos-fim                       pic 9(05).
+          05 ws-segundos-decorridos                pic s9(05).
+
 
       *>----Variaveis para comunica��o entre programas
        linkage section.
@@ -121,6 +279,8 @@
            05 line 03 col 01 value "      MENU                                                                       ".
            05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
            05 line 05 col 01 value "        [ ]Jogar                                                                 ".
+           05 line 06 col 01 value "        [ ]Modo Invertido (mostra capital, pergunta o estado)                    ".
+           05 line 07 col 01 value "        [ ]Modo Lote (respostas lidas de respostasLoteRel.txt, sem operador)     ".
 
 
            05 sc-sair-menu            line 01  col 71 pic x(01)
@@ -132,6 +292,12 @@
            05 sc-jogar                line 05  col 10 pic x(01)
            using ws-jogar foreground-color 15.
 
+           05 sc-modo-invertido       line 06  col 10 pic x(01)
+           using ws-modo-invertido foreground-color 15.
+
+           05 sc-modo-lote            line 07  col 10 pic x(01)
+           using ws-modo-lote foreground-color 15.
+
        01  sc-tela-cad-jogador.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -162,7 +328,7 @@
            05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
            05 line 03 col 01 value "                                                                                 ".
            05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
-           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
+           05 line 06 col 01 value "                                                                                 ".
            05 line 07 col 01 value "      Resposta :                                                                 ".
 
 
@@ -175,9 +341,12 @@
            05 sc-nome-jog                line 04  col 17 pic x(25)
            from ws-nome-jogador foreground-color 12.
 
-           05 sc-pontos-jog              line 04  col 71 pic 9(02)
+           05 sc-pontos-jog              line 04  col 71 pic 9(04)
            from ws-pontos-jogador foreground-color 12.
 
+           05 sc-pergunta-jog            line 06  col 01 pic x(33)
+           from ws-pergunta-jog foreground-color 12.
+
            05 sc-estado-sorteado-jog     line 06  col 34 pic x(25)
            from ws-estado-sorteado foreground-color 12.
 
@@ -197,48 +366,28 @@
            05 blank screen.
            05 line 01 col 01 value "                                                                     [ ]Sair     ".
            05 line 02 col 01 value "                                Resultados finais                                ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "  Quarto colocado  :                                        Pontos:              ".
-           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
-           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
-           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
-           05 line 22 col 01 value "              [__________________________________________________]               ".
+           05 line 03 col 01 value "  Coloc.  Jogador                                           Pontos              ".
 
+           05 line 24 col 01 value "              [__________________________________________________]               ".
 
            05 sc-sair-rel                line 01  col 71 pic x(01)
            using ws-sair foreground-color 12.
 
-           05 sc-nome-jog4-rel           line 04  col 21 pic x(25)
-           from ws-nome-jog(4) foreground-color 12.
-
-           05 sc-pontos-jog4-rel         line 04  col 68 pic 9(02)
-           from ws-pontos(4) foreground-color 12.
-
-
-           05 sc-nome-jog3-rel           line 05  col 21 pic x(25)
-           from ws-nome-jog(3) foreground-color 12.
-
-           05 sc-pontos-jog3-rel         line 05  col 68 pic 9(02)
-           from ws-pontos(3) foreground-color 12.
-
-
-
-           05 sc-nome-jog2-rel           line 06  col 21 pic x(25)
-           from ws-nome-jog(2) foreground-color 12.
-
-           05 sc-pontos-jog2-rel         line 06  col 68 pic 9(02)
-           from ws-pontos(2) foreground-color 12.
-
-           05 sc-nome-jog1-rel           line 07  col 21 pic x(25)
-           from ws-nome-jog(1) foreground-color 12.
-
-           05 sc-pontos-jog1-rel         line 07  col 68 pic 9(02)
-           from ws-pontos(1) foreground-color 12.
-
-           05 sc-msn-rel                 line 22  col 16 pic x(50)
+           05 sc-msn-rel                 line 24  col 16 pic x(50)
            from ws-msn  foreground-color 12.
 
-
+      *>    uma linha por jogador classificado, do 1� colocado ao ultimo.
+      *>    fora de sc-tela-relatorio (e sem occurs: o runtime de tela n�o
+      *>    implementa occurs em grupos de screen section) para poder ser
+      *>    exibida uma vez por jogador, pelo la�o em RELATORIO-FINAL, com
+      *>    a linha calculada em ws-lin-rel e o jogador em ws-ind-rel.
+       01  sc-linha-rel                  line ws-lin-rel.
+           05 sc-colocacao-rel col 03 pic 9(02)
+              from ws-ind-rel.
+           05 sc-nome-rel      col 11 pic x(25)
+              from ws-nome-jog(ws-ind-rel) foreground-color 12.
+           05 sc-pontos-rel    col 68 pic 9(04)
+              from ws-pontos-sessao(ws-ind-rel) foreground-color 12.
 
 
 
@@ -290,10 +439,166 @@
                perform finaliza-anormal
            end-if
 
+      *>    _______reconcilia a tabela carregada com a lista oficial de estados_________
+           perform reconciliar-estados
+
+      *>    se houve algo a avisar, espera o operador ler antes do primeiro
+      *>    desenho da tela de menu (que e "blank screen" e apagaria os avisos)
+           if ws-qtd-problemas > 0 then
+               display " "
+               display "Pressione ENTER para continuar..."
+               accept ws-pausa-tecla
+           end-if
+
+      *>    _______carrega o placar acumulado (hall da fama) dos jogadores_________
+           perform abrir-cadastroJogadores
+
+           move  1            to   ws-rk-cadJog
+           start cadastroJogadores key is = ws-rk-cadJog
+           if  ws-fs-cadJog <> 0
+           and ws-fs-cadJog <> 23 then
+               move "4"                                  to ws-msn-erro-ofsset
+               move ws-fs-cadJog                         to ws-msn-erro-cod
+               move "Erro ao posicionar arq. cadastroJogadores " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-jog from 1 by 1 until ws-fs-cadJog = 10
+                                                     or ws-fs-cadJog = 23
+                                                     or ws-ind-jog > ws-max-jogadores
+
+               read cadastroJogadores next record into ws-jogadores(ws-ind-jog)
+               if  ws-fs-cadJog <> 0
+               and ws-fs-cadJog <> 10 then
+                   move "4"                                  to ws-msn-erro-ofsset
+                   move ws-fs-cadJog                         to ws-msn-erro-cod
+                   move "Erro ao ler arq. cadastroJogadores " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>        ws-ativo-sessao/ws-pontos-sessao vem do proprio arquivo (campos
+      *>        persistidos por GRAVAR-JOGADOR). Um jogador do hall da fama
+      *>        que nao entrou pelo Cadastro hoje ja esta gravado como inativo
+      *>        (RELATORIO-FINAL zera e regrava todo mundo ao fechar o
+      *>        torneio); se a linha ainda mostra ativo/com pontos de sessao,
+      *>        e porque o programa abendou em pleno jogo, e este relance
+      *>        precisa retomar o placar do dia de onde parou, nao do zero
+
+           end-perform
+
            .
        inicializa-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>   Abre (ou cria, se ainda n�o existir) o arquivo de cadastro persistente
+      *>________________________________________________________________________
+       abrir-cadastroJogadores section.
+
+           open i-o cadastroJogadores
+           if ws-fs-cadJog = 35 then
+               open output cadastroJogadores
+               close cadastroJogadores
+               open i-o cadastroJogadores
+           end-if
+
+           if ws-fs-cadJog <> 0 then
+               move "5"                                   to ws-msn-erro-ofsset
+               move ws-fs-cadJog                          to ws-msn-erro-cod
+               move "Erro ao abrir arq. cadastroJogadores " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       abrir-cadastroJogadores-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>   Reconcilia os estados carregados de arqEstadosRel.txt com a lista
+      *>   oficial dos 26 estados, acusando ausentes, duplicados e divergentes
+      *>________________________________________________________________________
+       reconciliar-estados section.
+
+           move zero to ws-qtd-problemas
+
+      *>    ______ tira acentos da tabela carregada antes de comparar, pois
+      *>    a lista oficial abaixo esta sem acentos e arqEstadosRel.txt pode
+      *>    nao estar (INSPECT so troca bytes de mesmo tamanho, por isso os
+      *>    acentos sao tratados pelo byte original em latin1/cp1252, e nao
+      *>    pelo literal acentuado, que em utf-8 ocupa 2 bytes) ______
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+               move ws-estado(ws-ind-est) to ws-estados-normalizados(ws-ind-est)
+               inspect ws-estados-normalizados(ws-ind-est) replacing
+                   all x"E1" by "a"  all x"E0" by "a"  all x"E2" by "a"  all x"E3" by "a"
+                   all x"E9" by "e"  all x"EA" by "e"
+                   all x"ED" by "i"
+                   all x"F3" by "o"  all x"F4" by "o"  all x"F5" by "o"
+                   all x"FA" by "u"
+                   all x"E7" by "c"
+                   all x"C1" by "A"  all x"C0" by "A"  all x"C2" by "A"  all x"C3" by "A"
+                   all x"C9" by "E"  all x"CA" by "E"
+                   all x"CD" by "I"
+                   all x"D3" by "O"  all x"D4" by "O"  all x"D5" by "O"
+                   all x"DA" by "U"
+                   all x"C7" by "C"
+           end-perform
+
+      *>    ______ estados oficiais que nao apareceram na tabela carregada ______
+           perform varying ws-ind-oficial from 1 by 1 until ws-ind-oficial > 26
+
+               move space to ws-flag-achou
+               perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+                   if ws-estados-normalizados(ws-ind-est) = ws-estados-oficiais(ws-ind-oficial) then
+                       move "1" to ws-flag-achou
+                   end-if
+               end-perform
+
+               if nao-achou then
+                   add 1 to ws-qtd-problemas
+                   display "ESTADO OFICIAL AUSENTE: " ws-estados-oficiais(ws-ind-oficial)
+               end-if
+
+           end-perform
+
+      *>    ______ entradas carregadas desconhecidas (mal digitadas) ou duplicadas ______
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+
+               if ws-estado(ws-ind-est) <> space then
+
+                   move space to ws-flag-achou
+                   perform varying ws-ind-oficial from 1 by 1 until ws-ind-oficial > 26
+                       if ws-estados-normalizados(ws-ind-est) = ws-estados-oficiais(ws-ind-oficial) then
+                           move "1" to ws-flag-achou
+                       end-if
+                   end-perform
+
+                   if nao-achou then
+                       add 1 to ws-qtd-problemas
+                       display "ESTADO DESCONHECIDO/MAL DIGITADO NA POSICAO "
+                               ws-ind-est ": " ws-estado(ws-ind-est)
+                   end-if
+
+                   perform varying ws-ind-oficial from 1 by 1 until ws-ind-oficial >= ws-ind-est
+                       if ws-estados-normalizados(ws-ind-est) = ws-estados-normalizados(ws-ind-oficial) then
+                           add 1 to ws-qtd-problemas
+                           display "ESTADO DUPLICADO NA POSICAO "
+                                   ws-ind-est ": " ws-estado(ws-ind-est)
+                       end-if
+                   end-perform
+
+               end-if
+
+           end-perform
+
+           if ws-qtd-problemas > 0 then
+               display "AVISO: arqEstadosRel.txt nao confere com a lista oficial"
+               display "de 26 estados. Revise o arquivo antes de iniciar o quiz."
+           end-if
+
+           .
+       reconciliar-estados-exit.
+           exit.
+
       *>________________________________________________________________________
       *>  Procedimentos de processamento
       *>________________________________________________________________________
@@ -310,6 +615,13 @@
                display sc-tela-menu
                accept sc-tela-menu
 
+      *>        modo lote liga o jogo automaticamente: o operador so precisa
+      *>        marcar "Modo Lote" para deixar o torneio rodando sem supervisao
+               if  ws-modo-lote = "X"
+               or  ws-modo-lote = "x" then
+                   move "X" to ws-jogar
+               end-if
+
                if  ws-cadastro-jogadores  = "X"
                or  ws-cadastro-jogadores  = "x"  then
                     perform cadastrar-jogadores
@@ -318,6 +630,15 @@
                if  ws-jogar = "X"
                or  ws-jogar = "x" then
                     perform jogar
+
+      *>            modo lote: quando o gabarito se esgota, LER-RESPOSTA-LOTE
+      *>            sinaliza o fim do torneio; este encerra o programa direto
+      *>            para gerar o relatorio, sem depender do operador marcar
+      *>            "Sair" na tela de menu (ela nem chega a ser desenhada)
+                    if (ws-modo-lote = "X" or ws-modo-lote = "x")
+                    and ws-lote-concluido = "1" then
+                        move "X" to ws-sair
+                    end-if
                end-if
 
            end-perform
@@ -344,11 +665,48 @@
                move space     to   ws-msn
 
                if ws-nome-jogador <> space then  *> Consistindo a digita��o do User, nomes = spaces  s�o ignorados
-                   perform descobrir-prox-ind-jog
-                   if ws-ind-jog <= 4 then  *> Consistencia da quantidade de jogadores para evitar estouro de tabela
 
-      *>               salvar jogador na tabela de jogadores
+      *>               jogador ja cadastrado em sessao anterior (hall da fama)?
+      *>               se sim, reaproveita a linha e o placar vitalicio dele,
+      *>               em vez de abrir uma linha nova e duplicar o jogador
+                   perform buscar-jogador
+
+                   if nao-achou then
+                       perform descobrir-prox-ind-jog
+
+      *>                   linha reaproveitada de um jogador do hall da fama
+      *>                   diferente (nome ainda preenchido, so inativo): o
+      *>                   placar vitalicio antigo nao pertence a este
+      *>                   jogador novo, tem que zerar antes de reusar a linha
+                       if ws-ind-jog <= ws-max-jogadores then
+                           move zero          to  ws-pontos(ws-ind-jog)
+                       end-if
+                   end-if
+
+                   if ws-ind-jog <= ws-max-jogadores then  *> Consistencia da quantidade de jogadores para evitar estouro de tabela
+
+      *>               salvar jogador na tabela de jogadores (so o nome, numa
+      *>               linha nova; numa linha reaproveitada ja esta certo)
                        move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+
+      *>               se o jogador ja estava ativo hoje (reentrando no
+      *>               cadastro depois de um abend em pleno torneio), preserva
+      *>               o placar da sessao em andamento; caso contrario (hall
+      *>               da fama retornando ou linha nova) comeca zerado hoje
+                       if achou
+                       and ws-ativo-sessao(ws-ind-jog) = "1" then
+                           continue
+                       else
+                           move zero          to  ws-pontos-sessao(ws-ind-jog)
+                       end-if
+
+      *>               marca como participante da sessao (torneio) de hoje;
+      *>               o placar vitalicio em ws-pontos nao e tocado aqui,
+      *>               continua de onde estava (exceto no reaproveitamento acima)
+                       move "1"               to  ws-ativo-sessao(ws-ind-jog)
+
+      *>               persistir jogador no cadastro (mant�m placar acumulado entre sess�es)
+                       perform gravar-jogador
                    else
                        move "Quantidade de jogadores completa" to ws-msn
                    end-if
@@ -365,38 +723,101 @@
       *>________________________________________________________________________
        jogar section.
 
+      *>    reinicia o ciclo de sorteio a cada entrada em JOGAR, para que
+      *>    o baralho de 26 estados comece zerado (sem repeticoes) em cada
+      *>    partida, mesmo que a partida anterior tenha sido interrompida
+      *>    pelo menu antes de esgotar o ciclo
+           move zero                to   ws-qtd-sorteados
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+               move space           to   ws-estado-usado(ws-ind-est)
+           end-perform
+
            perform until ws-sair = "V"
                       or ws-sair = "v"
 
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
+               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > ws-max-jogadores
                                                           or  ws-nome-jog(ws-ind-jog) = spaces
                                                           or  ws-sair = "V"
                                                           or  ws-sair = "v"
-      *>          ________ Jogador da rodada...
-                   move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
-                   move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
-
-                   perform sorteia-estado
-                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
-
-                   move space                     to   ws-capital-jog
-                   move space                     to   ws-msn
-
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
 
+      *>          ________ pula quem e so hall da fama (nao se cadastrou hoje)
+                   if ws-ativo-sessao(ws-ind-jog) = "1" then
+
+      *>              ________ Jogador da rodada...
+                       move ws-nome-jog(ws-ind-jog)        to   ws-nome-jogador
+                       move ws-pontos-sessao(ws-ind-jog)   to   ws-pontos-jogador
+
+                       perform sorteia-estado
+
+      *>              ________ Modo invertido: mostra a capital, pergunta o estado
+                       if  ws-modo-invertido = "X"
+                       or  ws-modo-invertido = "x" then
+                           move "      Qual e o estado da capital:" to ws-pergunta-jog
+                           move ws-capital(ws-ind-est)               to ws-estado-sorteado
+                       else
+                           move "      Qual e a capital do estado:" to ws-pergunta-jog
+                           move ws-estado(ws-ind-est)                to ws-estado-sorteado
+                       end-if
+
+                       move space                     to   ws-capital-jog
+                       move space                     to   ws-msn
+
+                       accept ws-hora-ini             from time
+
+      *>              __________ Modo lote: resposta vem do gabarito, sem operador
+                       if  ws-modo-lote = "X"
+                       or  ws-modo-lote = "x" then
+                           perform ler-resposta-lote
+                       else
+                           display sc-tela-jogar
+                           accept sc-tela-jogar
+                       end-if
+
+                       accept ws-hora-fim             from time
+
+      *>              __________ Calcula quanto tempo o jogador levou para responder
+                       compute ws-segundos-ini = (ws-hi-hh * 3600) + (ws-hi-mm * 60) + ws-hi-ss
+                       compute ws-segundos-fim = (ws-hf-hh * 3600) + (ws-hf-mm * 60) + ws-hf-ss
+                       compute ws-segundos-decorridos = ws-segundos-fim - ws-segundos-ini
+
+      *>              __________ Resposta atravessou a meia-noite (hora-fim < hora-ini):
+      *>                          reconta a partir da virada para o decorrido continuar
+      *>                          positivo, senao qualquer tempo de resposta pareceria
+      *>                          "rapido" (bonificando indevidamente o modo lote noturno)
+                       if ws-segundos-decorridos < 0 then
+                           add 86400 to ws-segundos-decorridos
+                       end-if
+
+      *>              __________ Testa se jogador acertou a resposta e bonifica respostas rapidas
+                       if  ws-modo-invertido = "X"
+                       or  ws-modo-invertido = "x" then
+                           if ws-capital-jog = ws-estado(ws-ind-est) then
+                                 perform pontuar-resposta-certa
+                           else
+                                 move "Errou!!!"    to ws-msn
+                           end-if
+                       else
+                           if ws-capital-jog = ws-capital(ws-ind-est) then
+                                 perform pontuar-resposta-certa
+                           else
+                                 move "Errou!!!"    to ws-msn
+                           end-if
+                       end-if
+
+      *>              __________ Checkpoint: grava o placar atualizado para que um
+      *>                          abend em arqEstados nao perca o torneio em andamento
+                       perform gravar-jogador
+
+                       if  ws-modo-lote = "X"
+                       or  ws-modo-lote = "x" then
+                           continue
+                       else
+                           display sc-tela-jogar
+                           accept sc-tela-jogar
+                       end-if
 
-      *>          __________ Testa se jogador acertou a resposta
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
-                         add 1 to ws-pontos(ws-ind-jog)
-                         move "Acertou!!!"  to ws-msn
-                   else
-                         move "Errou!!!"    to ws-msn
                    end-if
 
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
-
                end-perform
 
 
@@ -407,31 +828,165 @@
        jogar-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>   Bonifica a resposta certa de acordo com o tempo de resposta
+      *>________________________________________________________________________
+       pontuar-resposta-certa section.
+
+           if ws-segundos-decorridos <= ws-limite-resposta-rapida then
+               add 2                to ws-pontos(ws-ind-jog)
+               add 2                to ws-pontos-sessao(ws-ind-jog)
+               move "Acertou!!! (resposta rapida, +2)" to ws-msn
+           else
+               add 1                to ws-pontos(ws-ind-jog)
+               add 1                to ws-pontos-sessao(ws-ind-jog)
+               move "Acertou!!! (+1)"                  to ws-msn
+           end-if
+
+           .
+       pontuar-resposta-certa-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>   Abre (se ainda nao estiver aberto) o gabarito do modo lote
+      *>________________________________________________________________________
+       abrir-respostasLote section.
+
+           if ws-respLote-aberto = space then
+               open input respostasLote
+
+               if ws-fs-respLote <> 0 then
+                   move "8"                                  to ws-msn-erro-ofsset
+                   move ws-fs-respLote                       to ws-msn-erro-cod
+                   move "Erro ao abrir arq. respostasLote   " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move "1" to ws-respLote-aberto
+           end-if
+
+           .
+       abrir-respostasLote-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>   Le a proxima resposta do gabarito do modo lote (modo sem operador)
+      *>________________________________________________________________________
+       ler-resposta-lote section.
+
+           perform abrir-respostasLote
+
+           read respostasLote into ws-capital-jog
+
+           if ws-fs-respLote = 10 then
+      *>        gabarito esgotado: encerra o torneio automaticamente, e avisa o
+      *>        PROCESSAMENTO que o modo lote pode fechar o programa sem
+      *>        depender do operador marcar "Sair" na tela de menu
+               move "V" to ws-sair
+               move "1" to ws-lote-concluido
+               move space to ws-capital-jog
+           else
+               if ws-fs-respLote <> 0 then
+                   move "9"                                  to ws-msn-erro-ofsset
+                   move ws-fs-respLote                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. respostasLote     " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       ler-resposta-lote-exit.
+           exit.
+
       *>________________________________________________________________________
       *>   Descobrir a proxima posi��o livre dentro da tabela de jogadores
       *>________________________________________________________________________
        descobrir-prox-ind-jog section.
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
+
+      *>    livre = linha nunca usada (nome em branco) OU linha de um jogador
+      *>    do hall da fama que nao esta jogando hoje; com persistencia (ver
+      *>    INICIALIZA) o hall da fama tende a preencher as 20 linhas depois
+      *>    de algumas semanas de rotatividade, e uma linha inativa pode ser
+      *>    reaproveitada para um cadastro novo sem estourar a tabela
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
                                                      or ws-nome-jog(ws-ind-jog) = space
+                                                     or ws-ativo-sessao(ws-ind-jog) <> "1"
                continue
            end-perform
            .
        descobrir-prox-ind-jog-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>   Procura ws-nome-jogador entre os jogadores ja conhecidos (hall da
+      *>   fama), para um jogador que retorna resumir o placar vitalicio em
+      *>   vez de ganhar uma linha nova e duplicada. Resultado em ws-ind-jog
+      *>   (so valido quando achou) e em ws-flag-achou.
+      *>________________________________________________________________________
+       buscar-jogador section.
+           move zero  to   ws-ind-jog
+           move space to   ws-flag-achou
+
+           perform varying ws-ind-busca from 1 by 1 until ws-ind-busca > ws-max-jogadores
+                                                       or  ws-nome-jog(ws-ind-busca) = space
+
+               if ws-nome-jog(ws-ind-busca) = ws-nome-jogador then
+                   move ws-ind-busca   to   ws-ind-jog
+                   move "1"            to   ws-flag-achou
+               end-if
+
+           end-perform
+           .
+       buscar-jogador-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>   Grava/atualiza o placar do jogador corrente no cadastro persistente
+      *>________________________________________________________________________
+       gravar-jogador section.
+
+           move ws-ind-jog                     to ws-rk-cadJog
+           move ws-nome-jog(ws-ind-jog)        to fd-cadJog-nome
+           move ws-pontos(ws-ind-jog)          to fd-cadJog-pontos
+           move ws-ativo-sessao(ws-ind-jog)    to fd-cadJog-ativo-sessao
+           move ws-pontos-sessao(ws-ind-jog)   to fd-cadJog-pontos-sessao
+
+           write fd-cadJog
+               invalid key
+                   rewrite fd-cadJog
+           end-write
+
+           .
+       gravar-jogador-exit.
+           exit.
+
       *>________________________________________________________________________
       *>  Sorteia o estado
       *>________________________________________________________________________
        sorteia-estado section.
 
+      *>    esgotaram-se os 26 estados nesta rodada: reinicia o ciclo de sorteio
+           if ws-qtd-sorteados >= 26
+               perform varying ws-ind-est from 1 by 1 until ws-ind-est > 26
+                   move space      to   ws-estado-usado(ws-ind-est)
+               end-perform
+               move zero           to   ws-qtd-sorteados
+           end-if
+
             move zero   to   ws-ind-est
-            perform until ws-ind-est <> 0
+            perform until ws-ind-est > 0
+                      and ws-estado-usado(ws-ind-est) = space
+
                accept semente from time
 
                compute num_random = function random(semente)
 
-               multiply num_random by 6 giving ws-ind-est
+               multiply num_random by 26 giving ws-ind-est
+               add 1 to ws-ind-est
             end-perform
+
+           move "1"                to   ws-estado-usado(ws-ind-est)
+           add  1                  to   ws-qtd-sorteados
            .
        sorteia-estado-exit.
            exit.
@@ -442,23 +997,111 @@
       *>________________________________________________________________________
        relatorio-final section.
 
+           perform ordenar-jogadores
+           perform gravar-relatorio-final
+
            perform until ws-sair = "X"
                       or ws-sair = "x"
 
-               perform ordenar-jogadores
-
                move space to ws-msn
                move space to ws-sair
 
                display sc-tela-relatorio
+
+               perform varying ws-ind-rel from 1 by 1 until ws-ind-rel > ws-max-jogadores
+                                                         or ws-ativo-sessao(ws-ind-rel) <> "1"
+                   compute ws-lin-rel = ws-ind-rel + 3
+                   display sc-linha-rel
+               end-perform
+
                accept sc-tela-relatorio
 
            end-perform
 
+      *>    torneio de hoje encerrado de verdade (relatorio gerado e
+      *>    reconhecido pelo operador, ou fechado sozinho no modo lote):
+      *>    zera e regrava a sessao de cada jogador ativo, para o proximo
+      *>    start nao reabrir automaticamente o torneio de hoje (isso so
+      *>    deve acontecer de novo via um abend em pleno jogo, nao aqui)
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+                                                      or ws-nome-jog(ws-ind-jog) = space
+               if ws-ativo-sessao(ws-ind-jog) = "1" then
+                   move space to ws-ativo-sessao(ws-ind-jog)
+                   move zero  to ws-pontos-sessao(ws-ind-jog)
+                   perform gravar-jogador
+               end-if
+           end-perform
+
            .
        relatorio-final-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>   Grava o resultado final da sess�o no arquivo de auditoria
+      *>________________________________________________________________________
+       gravar-relatorio-final section.
+
+           accept ws-data-hoje from date yyyymmdd
+
+           open extend relatorioFinal
+           if ws-fs-relFinal = 35 then
+               open output relatorioFinal
+           end-if
+
+           if ws-fs-relFinal <> 0 then
+               move "6"                                  to ws-msn-erro-ofsset
+               move ws-fs-relFinal                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. relatorioFinal  " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend relatorioFinalCsv
+           if ws-fs-relFinalCsv = 35 then
+               open output relatorioFinalCsv
+           end-if
+
+           if ws-fs-relFinalCsv <> 0 then
+               move "7"                                  to ws-msn-erro-ofsset
+               move ws-fs-relFinalCsv                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. relatorioFinalCsv" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-data-hoje-dd                          to ws-lrf-dd
+           move ws-data-hoje-mm                           to ws-lrf-mm
+           move ws-data-hoje-aaaa                         to ws-lrf-aaaa
+
+           move zero to ws-colocacao
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+                                                      or ws-ativo-sessao(ws-ind-jog) <> "1"
+
+               add 1                               to ws-colocacao
+               move ws-colocacao                   to ws-lrf-colocacao
+               move ws-nome-jog(ws-ind-jog)         to ws-lrf-nome
+               move ws-pontos-sessao(ws-ind-jog)    to ws-lrf-pontos
+
+               move ws-linha-relFinal               to fd-relFinal
+               write fd-relFinal
+
+               move space to fd-relFinalCsv
+               string function trim(ws-nome-jog(ws-ind-jog))  delimited by size
+                      ","                                     delimited by size
+                      ws-pontos-sessao(ws-ind-jog)             delimited by size
+                      ","                                      delimited by size
+                      ws-colocacao                             delimited by size
+                 into fd-relFinalCsv
+               end-string
+               write fd-relFinalCsv
+
+           end-perform
+
+           close relatorioFinal
+           close relatorioFinalCsv
+
+           .
+       gravar-relatorio-final-exit.
+           exit.
+
       *>_______________________________________________________________________
       *>   Ordena��o da tabela de jogadores
       *>_______________________________________________________________________
@@ -470,10 +1113,14 @@
 
                set nao_trocou   to true
 
-               perform until ws-ind-jog = 4
+               perform until ws-ind-jog = ws-max-jogadores
                        or    ws-nome-jog(ws-ind-jog + 1) = space
       *>
-                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then  *> crit�rio de ordena��o � "pontos do jogador"
+      *>            criterio de ordenacao: jogadores da sessao de hoje primeiro
+      *>            (por pontos-sessao), jogadores so-hall-da-fama no final
+                   if (ws-ativo-sessao(ws-ind-jog) <> "1" and ws-ativo-sessao(ws-ind-jog + 1) = "1")
+                   or (ws-ativo-sessao(ws-ind-jog) = ws-ativo-sessao(ws-ind-jog + 1)
+                       and ws-pontos-sessao(ws-ind-jog) < ws-pontos-sessao(ws-ind-jog + 1)) then
       *>                FAZ TROCA...
                        move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
                        move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
@@ -506,6 +1153,12 @@
       *>   finaliza��o normal
       *>________________________________________________________________________
        finaliza section.
+           close cadastroJogadores
+
+           if ws-respLote-aberto = "1" then
+               close respostasLote
+           end-if
+
            Stop run
            .
        finaliza-exit.
